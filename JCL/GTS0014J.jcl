@@ -0,0 +1,87 @@
+//GTS0014J JOB (ACCT),'GIOVANI SERRA',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* CADEIA NOTURNA: T2051PRG -> V2051P2 -> CGDRV004/CGPRG004
+//*   PASSO010 - RELATORIO DE ACIDENTES (T2051PRG)
+//*   PASSO020 - CARGA DO CADASTRO DE PRODUTOS (V2051P2)
+//*   PASSO030 - CALCULO DO TERRENO (CGDRV004 CHAMA CGPRG004)
+//* SO AVANCA PARA O PROXIMO PASSO SE O ANTERIOR TERMINOU OK.
+//*--------------------------------------------------------------*
+//PASSO010 EXEC PGM=T2051PRG
+//STEPLIB  DD  DSN=GTS.COBOL.LOADLIB,DISP=SHR
+//SYSIN    DD  DSN=GTS.T2051PRG.SYSIN,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
+//*--------------------------------------------------------------*
+//* P2CADV (REQ 009) E UM KSDS - PRECISA EXISTIR ANTES DO PASSO020,
+//* UM DD NEW/SPACE/DCB NAO ALOCA UM ARQUIVO INDEXADO. DEFINIDO
+//* AQUI UMA UNICA VEZ; RODADAS SEGUINTES REUTILIZAM O CLUSTER.
+//* O SET MAXCC=0 ABAIXO FORCA O RC DESTE PASSO PARA 0 MESMO
+//* QUANDO O DEFINE FALHA PORQUE O CLUSTER JA EXISTE (RODADAS
+//* SEGUINTES) - IDIOMA PADRAO IDCAMS PARA DEFINE IDEMPOTENTE, POR
+//* ISSO NENHUM COND= E NECESSARIO AQUI (E NENHUM PASSO ADIANTE
+//* TESTA O RC DO PASSO015).
+//*--------------------------------------------------------------*
+//PASSO015 EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  DEFINE CLUSTER (NAME(GTS.P2.CADALUN)             -
+         INDEXED                                    -
+         KEYS(5,0)                                  -
+         RECORDSIZE(70,70)                          -
+         RECORDS(500,100)                           -
+         FREESPACE(10,10))                          -
+         DATA (NAME(GTS.P2.CADALUN.DATA))           -
+         INDEX(NAME(GTS.P2.CADALUN.INDEX))
+  SET MAXCC = 0
+/*
+//*--------------------------------------------------------------*
+//* SO EXECUTA SE PASSO010 TERMINOU COM RC <= 4 (RC=4 SIGNIFICA
+//* REGISTROS REJEITADOS MAS O RELATORIO TERMINOU NORMALMENTE -
+//* O MESMO CRITERIO JA USADO ABAIXO PARA O PASSO020, MANTIDO
+//* CONSISTENTE AQUI).
+//*--------------------------------------------------------------*
+//PASSO020 EXEC PGM=V2051P2,COND=(4,GT,PASSO010)
+//STEPLIB  DD  DSN=GTS.COBOL.LOADLIB,DISP=SHR
+//*--------------------------------------------------------------*
+//* CARTAO DE CONTROLE (RESTART) CONCATENADO NA FRENTE DO DECK
+//* DE DADOS REAL - "00" = EXECUCAO NORMAL, SEM RESTART. PARA
+//* REINICIAR A PARTIR DO REGISTRO N, TROCAR POR NN (QTE A PULAR).
+//*--------------------------------------------------------------*
+//SYSIN    DD  *,DCB=(RECFM=FB,LRECL=31)
+00
+//         DD  DSN=GTS.V2051P2.SYSIN,DISP=SHR
+//P2JOBV   DD  DSN=GTS.P2.CADALUN,DISP=SHR
+//*--------------------------------------------------------------*
+//* DISP=MOD/CATLG/CATLG - CADEIA NOTURNA: O ARQUIVO TEM DE       *
+//* SOBREVIVER DE UMA NOITE PARA A OUTRA (MOD NAO FALHA COM       *
+//* "DATASET JA CATALOGADO" NA 2A RODADA) E A DISPOSICAO ANORMAL  *
+//* TAMBEM TEM DE SER CATLG, SENAO UM ABEND APAGA EXATAMENTE OS   *
+//* DADOS DE DIAGNOSTICO/RESTART QUE REQ006/REQ007 EXISTEM PARA   *
+//* PRESERVAR.                                                    *
+//*--------------------------------------------------------------*
+//P2REJEI  DD  DSN=GTS.P2.REJEITOS,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=34)
+//P2CKPT   DD  DSN=GTS.P2.CHECKPT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=13)
+//SYSOUT   DD  SYSOUT=*
+//*--------------------------------------------------------------*
+//* SO EXECUTA O CALCULO DE TERRENO SE OS DOIS PASSOS ANTERIORES
+//* TERMINARAM SEM ERRO (RC <= 4 NOS DOIS - RC = 4 SIGNIFICA
+//* REGISTROS REJEITADOS MAS O PASSO CONTINUOU NORMALMENTE, EM
+//* AMBOS OS PROGRAMAS).
+//*--------------------------------------------------------------*
+//CKPASSO3 IF (PASSO010.RC <= 4) AND (PASSO020.RC <= 4) THEN
+//PASSO030 EXEC PGM=CGDRV004
+//STEPLIB  DD  DSN=GTS.COBOL.LOADLIB,DISP=SHR
+//SYSIN    DD  DSN=GTS.CGPRG004.SYSIN,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
+//         ELSE
+//*--------------------------------------------------------------*
+//* PASSO ANTERIOR FALHOU - REGISTRA E NAO CALCULA O TERRENO
+//*--------------------------------------------------------------*
+//PASSO035 EXEC PGM=IEFBR14
+//SYSOUT   DD  SYSOUT=*
+//         ENDIF
+//*---------------> FIM DO JOB GTS0014J <--------------------------*
