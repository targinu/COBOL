@@ -36,9 +36,51 @@
       *-----> VARIAVEIS AUXILIARES UTILIZADA NO PROCESSAMENTO
        01  WS-AREA-AUX.
            05 WS-FIM                 PIC X(01).
-           05 WS-CTLIDO              PIC 9(02).
+           05 WS-CTLIDO              PIC 9(02)  VALUE ZERO.
            05 WS-MEDIA               PIC 9(02)V99.
            05 WS-DATA                PIC 9(08).
+      *-----> CONTROLE DA CIDADE COM MAIOR QTD. DE ACIDENTES
+           05 WS-CIDADE-MAX          PIC 9(04)  VALUE ZERO.
+           05 WS-ESTADO-MAX          PIC X(02)  VALUE SPACES.
+           05 WS-QTD-ACIDENTES-MAX   PIC 9(04)  VALUE ZERO.
+      *-----> CONTROLE DE QUEBRA POR UF (ESTADO)
+           05 WS-ESTADO-ANT          PIC X(02)  VALUE SPACES.
+           05 WS-TOT-VEICULOS-UF     PIC 9(09)  VALUE ZERO.
+           05 WS-TOT-ACIDENTES-UF    PIC 9(06)  VALUE ZERO.
+           05 WS-TOT-OBITOS-UF       PIC 9(06)  VALUE ZERO.
+           05 WS-TOT-VEICULOS-GER    PIC 9(09)  VALUE ZERO.
+           05 WS-TOT-ACIDENTES-GER   PIC 9(06)  VALUE ZERO.
+           05 WS-TOT-OBITOS-GER      PIC 9(06)  VALUE ZERO.
+      *-----> CONTROLE DE VALIDACAO / REJEICAO DE REGISTROS DA SYSIN
+           05 WS-CTREJ               PIC 9(02)  VALUE ZERO.
+           05 WS-REG-VALIDO          PIC X(01)  VALUE 'S'.
+           05 WS-MOTIVO-REJ          PIC X(40)  VALUE SPACES.
+      *-----> CONTROLE DO RANKING DE OBITOS POR VEICULO (2A VIA)
+           05 WS-IDX                 PIC 9(02)  VALUE ZERO.
+           05 WS-IDX2                PIC 9(02)  VALUE ZERO.
+           05 WS-IDXPROX             PIC 9(02)  VALUE ZERO.
+           05 WS-RANK                PIC 9(02)  VALUE ZERO.
+      *-----> CODIGO DE RETORNO PARA O PASSO JCL
+           05 WS-COD-RETORNO         PIC 9(02)  VALUE ZERO.
+
+      *-----> TABELA DE CIDADES PARA O RANKING DE OBITOS/VEICULO
+       01  WS-TAB-CIDADES.
+           05 WS-TAB-ITEM OCCURS 99 TIMES
+                          INDEXED BY WS-TAB-IDX.
+               10 WS-TAB-CID          PIC 9(04).
+               10 WS-TAB-UF           PIC X(02).
+               10 WS-TAB-VEIC         PIC 9(07).
+               10 WS-TAB-ACID         PIC 9(04).
+               10 WS-TAB-OBITO        PIC 9(04).
+               10 WS-TAB-TAXA-OBITO   PIC 9(01)V9(04).
+
+       01  WS-TAB-ITEM-TEMP.
+           05 WS-TEMP-CID          PIC 9(04).
+           05 WS-TEMP-UF           PIC X(02).
+           05 WS-TEMP-VEIC         PIC 9(07).
+           05 WS-TEMP-ACID         PIC 9(04).
+           05 WS-TEMP-OBITO        PIC 9(04).
+           05 WS-TEMP-TAXA-OBITO   PIC 9(01)V9(04).
       *-----> ENTRADA - DADOS VIA SYSIN (NO JCL DE EXECUCAO)
        01  WS-REG-SYSIN.
            05 WS-CIDADE           PIC 9(04).
@@ -63,6 +105,58 @@
            05 FILLER              PIC X(1) VALUE SPACES.
            05 WS-PORC-ACIDS       PIC ZZ9,99.
            05 FILLER              PIC X(1) VALUE '%'.
+
+       01  WS-REG-SUBTOTAL-UF.
+           05 FILLER              PIC X(14) VALUE
+              'SUBTOTAL UF: '.
+           05 WS-SUB-UF           PIC X(2).
+           05 FILLER              PIC X(9) VALUE ' VEICS = '.
+           05 WS-SUB-VEICS        PIC ZZZ.ZZZ.ZZ9.
+           05 FILLER              PIC X(10) VALUE ' ACIDS = '.
+           05 WS-SUB-ACIDS        PIC ZZZ.ZZ9.
+           05 FILLER              PIC X(10) VALUE ' OBITOS = '.
+           05 WS-SUB-OBITOS       PIC ZZZ.ZZ9.
+
+       01  WS-REG-TOTAL-GERAL.
+           05 FILLER              PIC X(18) VALUE
+              'TOTAL GERAL:      '.
+           05 FILLER              PIC X(9) VALUE ' VEICS = '.
+           05 WS-GER-VEICS        PIC ZZZ.ZZZ.ZZ9.
+           05 FILLER              PIC X(10) VALUE ' ACIDS = '.
+           05 WS-GER-ACIDS        PIC ZZZ.ZZ9.
+           05 FILLER              PIC X(10) VALUE ' OBITOS = '.
+           05 WS-GER-OBITOS       PIC ZZZ.ZZ9.
+
+       01  WS-REG-RANKING.
+           05 WS-RK-POS            PIC Z9.
+           05 FILLER               PIC X(3) VALUE ') '.
+           05 WS-RK-CID            PIC 9(04).
+           05 FILLER               PIC X(1) VALUE '/'.
+           05 WS-RK-UF             PIC X(2).
+           05 FILLER               PIC X(1) VALUE SPACES.
+           05 WS-RK-VEICS          PIC Z.ZZZ.ZZ9.
+           05 FILLER               PIC X(1) VALUE SPACES.
+           05 WS-RK-OBITOS         PIC Z.ZZ9.
+           05 FILLER               PIC X(12) VALUE ' TAXA(%) = '.
+           05 WS-RK-TAXA           PIC Z99,9999.
+
+       01  WS-REG-REJEITO.
+           05 FILLER              PIC X(20) VALUE
+              '*** REJEITADO *** '.
+           05 WS-REJ-CID           PIC 9(04).
+           05 FILLER               PIC X(1) VALUE '/'.
+           05 WS-REJ-UF             PIC X(2).
+           05 FILLER               PIC X(1) VALUE SPACES.
+           05 WS-REJ-VEICS          PIC Z.ZZZ.ZZ9.
+           05 FILLER               PIC X(1) VALUE SPACES.
+           05 WS-REJ-BAFO           PIC X(1).
+           05 FILLER               PIC X(1) VALUE SPACES.
+           05 WS-REJ-ACIDS          PIC Z.ZZ9.
+           05 FILLER               PIC X(1) VALUE SPACES.
+           05 WS-REJ-OBITOS         PIC Z.ZZ9.
+           05 FILLER                PIC X(10) VALUE ' MOTIVO: '.
+           05 WS-REJ-MOTIVO         PIC X(40).
+
        01  FILLER                 PIC X(35)        VALUE
            '****** FIM DA WORKING-STORAGE *****'.
       *
@@ -94,19 +188,95 @@
       *--------------------------------------------------------------*
        025-LER-SYSIN.
 
-           ACCEPT WS-REG-SYSIN  FROM SYSIN
+           MOVE 'N' TO WS-REG-VALIDO
+
+           PERFORM WITH TEST AFTER
+              UNTIL WS-FIM = 'S' OR WS-REG-VALIDO = 'S'
+
+              ACCEPT WS-REG-SYSIN  FROM SYSIN
+
+              IF WS-REG-SYSIN = ALL '9'
+                 MOVE   'S'     TO  WS-FIM
+              ELSE
+                 PERFORM 026-VALIDAR-SYSIN
+                 IF WS-REG-VALIDO = 'S'
+                    ADD 1  TO WS-CTLIDO
+                 ELSE
+                    ADD 1  TO WS-CTREJ
+                    PERFORM 027-REJEITAR-SYSIN
+                 END-IF
+              END-IF
+
+           END-PERFORM
+           .
+      *--------------------------------------------------------------*
+      *    VALIDAR CONSISTENCIA DO REGISTRO LIDO DA SYSIN
+      *--------------------------------------------------------------*
+       026-VALIDAR-SYSIN.
+
+           MOVE 'S'    TO WS-REG-VALIDO
+           MOVE SPACES TO WS-MOTIVO-REJ
 
-           IF WS-REG-SYSIN = ALL '9'
-              MOVE   'S'     TO  WS-FIM
+           IF WS-CTLIDO = 99
+              MOVE 'N' TO WS-REG-VALIDO
+              MOVE 'LIMITE DE 99 CIDADES ATINGIDO - IGNORADO'
+                   TO WS-MOTIVO-REJ
            ELSE
-              ADD 1  TO WS-CTLIDO
+              IF WS-BAFOMETRO NOT = 'S' AND WS-BAFOMETRO NOT = 'N'
+                 MOVE 'N' TO WS-REG-VALIDO
+                 MOVE 'BAFOMETRO INVALIDO (ESPERADO S OU N)'
+                      TO WS-MOTIVO-REJ
+              ELSE
+                 IF WS-QTD-VEICULOS = ZERO
+                    MOVE 'N' TO WS-REG-VALIDO
+                    MOVE 'QTD. VEICULOS ZERADA (DIVISOR INVALIDO)'
+                         TO WS-MOTIVO-REJ
+                 ELSE
+                    IF WS-QTD-ACIDENTES > WS-QTD-VEICULOS
+                       MOVE 'N' TO WS-REG-VALIDO
+                       MOVE 'QTD. ACIDENTES MAIOR QUE QTD. VEICULOS'
+                            TO WS-MOTIVO-REJ
+                    ELSE
+                       IF WS-QTD-OBITOS > WS-QTD-ACIDENTES
+                          MOVE 'N' TO WS-REG-VALIDO
+                          MOVE 'QTD. OBITOS MAIOR QUE QTD. ACIDENTES'
+                               TO WS-MOTIVO-REJ
+                       END-IF
+                    END-IF
+                 END-IF
+              END-IF
            END-IF
            .
       *--------------------------------------------------------------*
+      *    IMPRIME LISTAGEM DE REGISTROS REJEITADOS DA SYSIN
+      *--------------------------------------------------------------*
+       027-REJEITAR-SYSIN.
+
+           MOVE WS-CIDADE          TO WS-REJ-CID
+           MOVE WS-ESTADO          TO WS-REJ-UF
+           MOVE WS-QTD-VEICULOS    TO WS-REJ-VEICS
+           MOVE WS-BAFOMETRO       TO WS-REJ-BAFO
+           MOVE WS-QTD-ACIDENTES   TO WS-REJ-ACIDS
+           MOVE WS-QTD-OBITOS      TO WS-REJ-OBITOS
+           MOVE WS-MOTIVO-REJ      TO WS-REJ-MOTIVO
+
+           DISPLAY WS-REG-REJEITO
+           .
+      *--------------------------------------------------------------*
       *    PROCESSAR DADOS RECEBIDOS DA SYSIN ATE FIM DOS REGISTROS
       *--------------------------------------------------------------*
        030-PROCESSAR.
 
+           IF WS-ESTADO-ANT NOT = SPACES
+              AND WS-ESTADO-ANT NOT = WS-ESTADO
+              PERFORM 040-SUBTOTAL-UF
+           END-IF
+
+           MOVE WS-ESTADO TO WS-ESTADO-ANT
+
+           COMPUTE WS-PORC-ACIDS ROUNDED =
+               (WS-QTD-ACIDENTES / WS-QTD-VEICULOS) * 100
+
            DISPLAY WS-PORC-ACIDS
 
            MOVE WS-CIDADE          TO WS-CID
@@ -118,17 +288,115 @@
 
            DISPLAY WS-REG-SYSOUT
 
+           IF WS-QTD-ACIDENTES > WS-QTD-ACIDENTES-MAX
+              MOVE WS-QTD-ACIDENTES TO WS-QTD-ACIDENTES-MAX
+              MOVE WS-CIDADE        TO WS-CIDADE-MAX
+              MOVE WS-ESTADO        TO WS-ESTADO-MAX
+           END-IF
+
+           ADD WS-QTD-VEICULOS  TO WS-TOT-VEICULOS-UF
+                                    WS-TOT-VEICULOS-GER
+           ADD WS-QTD-ACIDENTES TO WS-TOT-ACIDENTES-UF
+                                    WS-TOT-ACIDENTES-GER
+           ADD WS-QTD-OBITOS    TO WS-TOT-OBITOS-UF
+                                    WS-TOT-OBITOS-GER
+
+           MOVE WS-CIDADE            TO WS-TAB-CID(WS-CTLIDO)
+           MOVE WS-ESTADO            TO WS-TAB-UF(WS-CTLIDO)
+           MOVE WS-QTD-VEICULOS      TO WS-TAB-VEIC(WS-CTLIDO)
+           MOVE WS-QTD-ACIDENTES     TO WS-TAB-ACID(WS-CTLIDO)
+           MOVE WS-QTD-OBITOS        TO WS-TAB-OBITO(WS-CTLIDO)
+           COMPUTE WS-TAB-TAXA-OBITO(WS-CTLIDO) ROUNDED =
+               WS-QTD-OBITOS / WS-QTD-VEICULOS
+
            PERFORM 025-LER-SYSIN
            .
       *--------------------------------------------------------------*
+      *    IMPRIME SUBTOTAL DA UF AO DETECTAR QUEBRA DE CONTROLE
+      *--------------------------------------------------------------*
+       040-SUBTOTAL-UF.
+
+           MOVE WS-ESTADO-ANT      TO WS-SUB-UF
+           MOVE WS-TOT-VEICULOS-UF TO WS-SUB-VEICS
+           MOVE WS-TOT-ACIDENTES-UF TO WS-SUB-ACIDS
+           MOVE WS-TOT-OBITOS-UF   TO WS-SUB-OBITOS
+
+           DISPLAY WS-REG-SUBTOTAL-UF
+
+           MOVE ZEROS TO WS-TOT-VEICULOS-UF
+                         WS-TOT-ACIDENTES-UF
+                         WS-TOT-OBITOS-UF
+           .
+      *--------------------------------------------------------------*
+      *    2A VIA - RANKING DE CIDADES POR TAXA DE OBITOS/VEICULO
+      *--------------------------------------------------------------*
+       045-RANKING-OBITOS.
+
+           DISPLAY '----------------------------------------'
+           DISPLAY 'RANKING POR TAXA DE OBITOS/VEICULO'
+           DISPLAY '----------------------------------------'
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+              UNTIL WS-IDX > WS-CTLIDO
+              PERFORM VARYING WS-IDX2 FROM 1 BY 1
+                 UNTIL WS-IDX2 > (WS-CTLIDO - WS-IDX)
+                 COMPUTE WS-IDXPROX = WS-IDX2 + 1
+                 IF WS-TAB-TAXA-OBITO(WS-IDX2) <
+                    WS-TAB-TAXA-OBITO(WS-IDXPROX)
+                    MOVE WS-TAB-ITEM(WS-IDX2) TO WS-TAB-ITEM-TEMP
+                    MOVE WS-TAB-ITEM(WS-IDXPROX)
+                         TO WS-TAB-ITEM(WS-IDX2)
+                    MOVE WS-TAB-ITEM-TEMP
+                         TO WS-TAB-ITEM(WS-IDXPROX)
+                 END-IF
+              END-PERFORM
+           END-PERFORM
+
+           PERFORM VARYING WS-RANK FROM 1 BY 1
+              UNTIL WS-RANK > WS-CTLIDO
+              MOVE WS-RANK                 TO WS-RK-POS
+              MOVE WS-TAB-CID(WS-RANK)     TO WS-RK-CID
+              MOVE WS-TAB-UF(WS-RANK)      TO WS-RK-UF
+              MOVE WS-TAB-VEIC(WS-RANK)    TO WS-RK-VEICS
+              MOVE WS-TAB-OBITO(WS-RANK)   TO WS-RK-OBITOS
+              COMPUTE WS-RK-TAXA = WS-TAB-TAXA-OBITO(WS-RANK) * 100
+              DISPLAY WS-REG-RANKING
+           END-PERFORM
+
+           DISPLAY '----------------------------------------'
+           .
+      *--------------------------------------------------------------*
       *    PROCEDIMENTOS FINAIS
       *--------------------------------------------------------------*
        090-TERMINAR.
 
+           IF WS-ESTADO-ANT NOT = SPACES
+              PERFORM 040-SUBTOTAL-UF
+           END-IF
+
+           MOVE WS-TOT-VEICULOS-GER  TO WS-GER-VEICS
+           MOVE WS-TOT-ACIDENTES-GER TO WS-GER-ACIDS
+           MOVE WS-TOT-OBITOS-GER    TO WS-GER-OBITOS
+           DISPLAY WS-REG-TOTAL-GERAL
+
            DISPLAY '----------------------------------------'
            DISPLAY 'CIDADE COM MAIOR QTD. DE ACIDENTES:     '
+               WS-CIDADE-MAX '/' WS-ESTADO-MAX
            DISPLAY 'QTD. DE ACIDENTES DA CIDADE ACIMA.:     '
+               WS-QTD-ACIDENTES-MAX
            DISPLAY 'QTD. DE CIDADES PESQUISADAS.......:     '
+               WS-CTLIDO
+           DISPLAY 'QTD. DE REGISTROS REJEITADOS......:     '
+               WS-CTREJ
            DISPLAY '----------------------------------------'
+
+           PERFORM 045-RANKING-OBITOS
+
+           IF WS-CTREJ > ZERO
+              MOVE 04 TO WS-COD-RETORNO
+           ELSE
+              MOVE 00 TO WS-COD-RETORNO
+           END-IF
+           MOVE WS-COD-RETORNO TO RETURN-CODE
            .
       *---------------> FIM DO PROGRAMA RSPRG002 <-------------------*
