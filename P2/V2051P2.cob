@@ -27,8 +27,17 @@
       *---------------------*
        FILE-CONTROL.
            SELECT P2CADV ASSIGN TO P2JOBV
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS DYNAMIC
+                  RECORD KEY    IS REG-CHAVE
                   FILE STATUS   IS FS-ERRO
            .
+           SELECT P2REJEI ASSIGN TO P2REJEI
+                  FILE STATUS   IS FS-ERRO-REJ
+           .
+           SELECT P2CKPT ASSIGN TO P2CKPT
+                  FILE STATUS   IS FS-ERRO-CKPT
+           .
        DATA DIVISION.
       *=============*
        FILE SECTION.
@@ -37,7 +46,29 @@
            LABEL RECORD STANDARD
            RECORDING MODE  F
            .
-       01  REG-P2CADV             PIC X(70)
+       01  REG-P2CADV.
+           05 REG-CHAVE.
+              10 REG-DEP          PIC X(02).
+              10 REG-COD          PIC 9(03).
+           05 REG-PROD              PIC X(20).
+           05 REG-QTD               PIC 9(04).
+           05 REG-UF                PIC X(02).
+           05 REG-VALCOMP           PIC 9(03)V99.
+           05 REG-PORC              PIC 9(02)V99.
+           05 REG-VALVENDA          PIC 9(04)V99.
+           05 REG-MEDIA-S           PIC 9(02)V99.
+           05 FILLER                PIC X(20).
+       FD  P2REJEI
+           LABEL RECORD STANDARD
+           RECORDING MODE  F
+           .
+       01  REG-P2REJEI            PIC X(34)
+           .
+       FD  P2CKPT
+           LABEL RECORD STANDARD
+           RECORDING MODE  F
+           .
+       01  REG-P2CKPT             PIC X(13)
            .
        WORKING-STORAGE SECTION.
       *-----------------------*
@@ -46,16 +77,43 @@
 
       *-----> VARIAVEIS AUXILIARES UTILIZADA NO PROCESSAMENTO
        01  WS-AREA-AUX.
-           05  WS-PORC                PIC 9(03)V99.
+           05  WS-PORC                PIC 9(03)V99   VALUE 10,00.
            05  WS-VALVENDA            PIC 9(04)V99.
            05  WS-FIM                 PIC X(01).
-           05  WS-CTLIDO              PIC 9(02).
-           05  WS-CTGRAV              PIC 9(02).
+           05  WS-CTLIDO              PIC 9(02)      VALUE ZERO.
+           05  WS-CTGRAV              PIC 9(02)      VALUE ZERO.
+           05  WS-CTREJ               PIC 9(02)      VALUE ZERO.
            05  FS-ERRO                PIC X(02).
+           05  FS-ERRO-REJ            PIC X(02).
+           05  FS-ERRO-CKPT           PIC X(02).
            05  WS-MSG                 PIC X(30).
            05  WS-FS-MSG              PIC X(02).
+           05  WS-COD-RETORNO         PIC 9(02)      VALUE ZERO.
       *    05  WS-MEDIA               PIC 9(02)V99.
 
+      *-----> ENTRADA - CARTAO DE PARAMETRO (RESTART) VIA SYSIN
+       01  WS-PARM-CARD.
+           05 WS-PARM-RESTART     PIC 9(02)      VALUE ZERO.
+
+      *-----> CONTROLE DE QUEBRA - RESUMO POR DEPARTAMENTO (WS-DEP)
+       01  WS-AREA-DEPTO.
+           05  WS-DEP-ANT             PIC X(02)  VALUE SPACES.
+           05  WS-TOT-LIDOS-DEP       PIC 9(04)  VALUE ZERO.
+           05  WS-TOT-GRAV-DEP        PIC 9(04)  VALUE ZERO.
+           05  WS-TOT-QTD-DEP         PIC 9(06)  VALUE ZERO.
+           05  WS-TOT-VALCOMP-DEP     PIC 9(07)V99 VALUE ZERO.
+           05  WS-TOT-VALVENDA-DEP    PIC 9(07)V99 VALUE ZERO.
+
+      *-----> CONTROLE DE CHECKPOINT
+       01  WS-AREA-CHECKPOINT.
+           05  WS-CHECKPOINT-INTERV  PIC 9(02)   VALUE 10.
+           05  WS-CHECKPOINT-CTD     PIC 9(02)   VALUE ZERO.
+           05  WS-CKPT-FIM           PIC X(01)   VALUE 'N'.
+
+      *-----> DATA/HORA DE EXECUCAO
+       01  WS-DATA                   PIC 9(08).
+       01  WS-HORA                   PIC 99.99.9999.
+
       *-----> ENTRADA - DADOS VIA SYSIN (NO JCL DE EXECUCAO)
        01  WS-REG-SYSIN.
            05 WS-DEP              PIC X(02).
@@ -67,15 +125,47 @@
 
       *-----> SAIDA - ARQ. FISICO SEQUENCIAL
        01  AS-REG-P2CADV.
-           05 AS-DEP              PIC 9(04).
+           05 AS-DEP              PIC X(02).
+           05 AS-COD              PIC 9(03).
            05 AS-PROD             PIC X(20).
-           05 AS-QTD              PIC X(01).
-           05 AS-UF               PIC 9(02).
-           05 AS-VALCOMP          PIC X(12).
+           05 AS-QTD              PIC 9(04).
+           05 AS-UF               PIC X(02).
+           05 AS-VALCOMP          PIC 9(03)V99.
            05 AS-PORC             PIC 9(02)V99.
-           05 AS-VALVENDA         PIC 9(02)V99.
+           05 AS-VALVENDA         PIC 9(04)V99.
            05 AS-MEDIA-S          PIC 9(02)V99.
-           05 FILLER              PIC X(19)       VALUE SPACES.
+           05 FILLER              PIC X(20)       VALUE SPACES.
+
+      *-----> SAIDA - LISTAGEM DE REGISTROS REJEITADOS NA GRAVACAO
+       01  WS-REG-P2REJEI.
+           05 WS-REJ-FS-ERRO      PIC X(02).
+           05 FILLER              PIC X(01)       VALUE SPACES.
+           05 WS-REJ-SYSIN        PIC X(31).
+
+      *-----> SAIDA - REGISTRO DE CHECKPOINT (RESTART)
+       01  WS-REG-P2CKPT.
+           05 WS-CKPT-CTLIDO      PIC 9(04).
+           05 WS-CKPT-CHAVE.
+              10 WS-CKPT-DEP      PIC X(02).
+              10 WS-CKPT-COD      PIC 9(03).
+           05 WS-CKPT-CTGRAV      PIC 9(02).
+           05 WS-CKPT-CTREJ       PIC 9(02).
+
+      *-----> SAIDA - RESUMO POR DEPARTAMENTO (QUEBRA DE CONTROLE)
+       01  WS-REG-SUBTOTAL-DEP.
+           05 FILLER              PIC X(14) VALUE
+              'SUBTOTAL DEP: '.
+           05 WS-SUB-DEP          PIC X(02).
+           05 FILLER              PIC X(10) VALUE ' LIDOS  = '.
+           05 WS-SUB-LIDOS        PIC ZZZ9.
+           05 FILLER              PIC X(10) VALUE ' GRAV.  = '.
+           05 WS-SUB-GRAV         PIC ZZZ9.
+           05 FILLER              PIC X(9)  VALUE ' QTDE  = '.
+           05 WS-SUB-QTD          PIC ZZZ.ZZ9.
+           05 FILLER              PIC X(11) VALUE ' VL.COMP = '.
+           05 WS-SUB-VALCOMP      PIC Z.ZZZ.ZZ9,99.
+           05 FILLER              PIC X(12) VALUE ' VL.VENDA = '.
+           05 WS-SUB-VALVENDA     PIC Z.ZZZ.ZZ9,99.
 
        01  WS-HIFEN               PIC X(80)       VALUE ALL '-'.
 
@@ -122,20 +212,102 @@
            DISPLAY 'GIOVANI TARGINO SERRA                           '
            DISPLAY 'ADS-VA5 - COBOL PARA MAINFRAME                  '
            DISPLAY '------------------------------------------------'
+           ACCEPT WS-DATA FROM DATE
+           DISPLAY 'DATA DO PROCESSAMENTO: '  WS-DATA(7:2) '/'
+                   WS-DATA(5:2) '/2' WS-DATA(2:3)
+           ACCEPT WS-HORA FROM TIME
+           DISPLAY 'HORA DO PROCESSAMENTO: ' WS-HORA
+           DISPLAY '------------------------------------------------'
            DISPLAY 'CODIGO.PRODUTO........QTDE'
                                         '..UF.R$COMP.%LUCRO..R$VENDA'
            DISPLAY '------------------------------------------------'
 
-           OPEN OUTPUT P2CADV
-           IF FS-ERRO NOT = '00'
-              MOVE  'ERRO AO ABRIR O P2CADV'  TO WS-MSG
-              MOVE   FS-ERRO                  TO WS-FS-MSG
-              GO TO  999-ERRO
+           ACCEPT WS-PARM-CARD FROM SYSIN
+
+           IF WS-PARM-RESTART > ZERO
+              DISPLAY ' * RESTART SOLICITADO - REGISTROS A PULAR = '
+                      WS-PARM-RESTART
+              OPEN I-O P2CADV
+              IF FS-ERRO NOT = '00'
+                 MOVE  'ERRO AO ABRIR O P2CADV'  TO WS-MSG
+                 MOVE   FS-ERRO                  TO WS-FS-MSG
+                 GO TO  999-ERRO
+              END-IF
+              OPEN EXTEND P2REJEI
+              IF FS-ERRO-REJ NOT = '00'
+                 MOVE  'ERRO AO ABRIR O P2REJEI'  TO WS-MSG
+                 MOVE   FS-ERRO-REJ               TO WS-FS-MSG
+                 GO TO  999-ERRO
+              END-IF
+              PERFORM 028-RELER-CHECKPOINT
+              DISPLAY ' * ATENCAO - OS SUBTOTAIS POR DEPARTAMENTO '
+                      'NESTA EXECUCAO REFLETEM SOMENTE A PARTE '
+                      'RETOMADA APOS O RESTART, NAO O DEPTO TODO'
+              PERFORM 024-PULAR-RESTART
+           ELSE
+              OPEN OUTPUT P2CADV
+              IF FS-ERRO NOT = '00'
+                 MOVE  'ERRO AO ABRIR O P2CADV'  TO WS-MSG
+                 MOVE   FS-ERRO                  TO WS-FS-MSG
+                 GO TO  999-ERRO
+              END-IF
+              OPEN OUTPUT P2REJEI
+              IF FS-ERRO-REJ NOT = '00'
+                 MOVE  'ERRO AO ABRIR O P2REJEI'  TO WS-MSG
+                 MOVE   FS-ERRO-REJ               TO WS-FS-MSG
+                 GO TO  999-ERRO
+              END-IF
+              OPEN OUTPUT P2CKPT
+              IF FS-ERRO-CKPT NOT = '00'
+                 MOVE  'ERRO AO ABRIR O P2CKPT'  TO WS-MSG
+                 MOVE   FS-ERRO-CKPT             TO WS-FS-MSG
+                 GO TO  999-ERRO
+              END-IF
            END-IF
 
            PERFORM 025-LER-SYSIN
            .
       *--------------------------------------------------------------*
+      *    PULA OS REGISTROS JA PROCESSADOS ANTES DO RESTART          *
+      *--------------------------------------------------------------*
+       024-PULAR-RESTART.
+
+           PERFORM WS-PARM-RESTART TIMES
+              ACCEPT WS-REG-SYSIN FROM SYSIN
+           END-PERFORM
+
+           MOVE WS-PARM-RESTART TO WS-CTLIDO
+           .
+      *--------------------------------------------------------------*
+      *    RELE O ULTIMO CHECKPOINT GRAVADO PARA RESTAURAR OS         *
+      *    CONTADORES WS-CTGRAV/WS-CTREJ DA EXECUCAO ANTERIOR,        *
+      *    MANTENDO O TOTAL DE CONTROLE (LIDOS = GRAV.+REJEIT.) NO    *
+      *    RESTART. EM SEGUIDA REABRE O P2CKPT PARA CONTINUAR A       *
+      *    GRAVAR NOVOS CHECKPOINTS A PARTIR DAQUI.                   *
+      *--------------------------------------------------------------*
+       028-RELER-CHECKPOINT.
+
+           OPEN INPUT P2CKPT
+           IF FS-ERRO-CKPT = '00'
+              PERFORM UNTIL WS-CKPT-FIM = 'S'
+                 READ P2CKPT INTO WS-REG-P2CKPT
+                    AT END
+                       MOVE 'S' TO WS-CKPT-FIM
+                 END-READ
+              END-PERFORM
+              MOVE WS-CKPT-CTGRAV TO WS-CTGRAV
+              MOVE WS-CKPT-CTREJ  TO WS-CTREJ
+              CLOSE P2CKPT
+           END-IF
+
+           OPEN EXTEND P2CKPT
+           IF FS-ERRO-CKPT NOT = '00'
+              MOVE  'ERRO AO ABRIR O P2CKPT'  TO WS-MSG
+              MOVE   FS-ERRO-CKPT             TO WS-FS-MSG
+              GO TO  999-ERRO
+           END-IF
+           .
+      *--------------------------------------------------------------*
       *    LEITURA DADOS DA SYSIN
       *--------------------------------------------------------------*
        025-LER-SYSIN.
@@ -153,16 +325,40 @@
       *--------------------------------------------------------------*
        030-PROCESSAR.
 
-      *    COMPUTE AS-VALVENDA = (WS-NOTA1-IN + WS-NOTA2-IN) / 2
-      *    MOVE WS-REG-SYSIN   TO   WS-REG-P2CADV
-      *    MOVE WS-MEDIA       TO   WS-MEDIA-S
+           IF WS-DEP-ANT NOT = SPACES
+              AND WS-DEP-ANT NOT = WS-DEP
+              PERFORM 040-SUBTOTAL-DEPTO
+           END-IF
+
+           MOVE WS-DEP TO WS-DEP-ANT
+
+           ADD 1 TO WS-TOT-LIDOS-DEP
+
+           MOVE WS-DEP          TO AS-DEP
+           MOVE WS-COD          TO AS-COD
+           MOVE WS-PROD         TO AS-PROD
+           MOVE WS-QTD          TO AS-QTD
+           MOVE WS-UF           TO AS-UF
+           MOVE WS-VALCOMP      TO AS-VALCOMP
+           MOVE WS-PORC         TO AS-PORC
+           MOVE ZERO            TO AS-MEDIA-S
+
+           COMPUTE WS-VALVENDA ROUNDED =
+               WS-VALCOMP + (WS-VALCOMP * WS-PORC / 100)
+           MOVE WS-VALVENDA     TO AS-VALVENDA
+
            WRITE REG-P2CADV   FROM  AS-REG-P2CADV
            IF  FS-ERRO NOT = '00'
-               MOVE 'ERRO NA GRAVACAO DO CADALUN'  TO WS-MSG
-               MOVE  FS-ERRO                    TO WS-FS-MSG
-               GO TO 999-ERRO
+               MOVE  FS-ERRO          TO WS-REJ-FS-ERRO
+               MOVE  WS-REG-SYSIN     TO WS-REJ-SYSIN
+               WRITE REG-P2REJEI FROM WS-REG-P2REJEI
+               ADD 1 TO WS-CTREJ
            ELSE
                ADD 1 TO WS-CTGRAV
+               ADD 1 TO WS-TOT-GRAV-DEP
+               ADD WS-QTD      TO WS-TOT-QTD-DEP
+               ADD WS-VALCOMP  TO WS-TOT-VALCOMP-DEP
+               ADD WS-VALVENDA TO WS-TOT-VALVENDA-DEP
            END-IF
 
            MOVE WS-DEP      TO DEPTO
@@ -176,18 +372,56 @@
 
            DISPLAY WS-REG-SYSOUT
 
+           ADD 1 TO WS-CHECKPOINT-CTD
+           IF WS-CHECKPOINT-CTD >= WS-CHECKPOINT-INTERV
+              DISPLAY ' * CHECKPOINT - REGISTROS PROCESSADOS = '
+                      WS-CTLIDO
+              MOVE WS-CTLIDO   TO WS-CKPT-CTLIDO
+              MOVE REG-CHAVE   TO WS-CKPT-CHAVE
+              MOVE WS-CTGRAV   TO WS-CKPT-CTGRAV
+              MOVE WS-CTREJ    TO WS-CKPT-CTREJ
+              WRITE REG-P2CKPT FROM WS-REG-P2CKPT
+              MOVE ZERO TO WS-CHECKPOINT-CTD
+           END-IF
+
            PERFORM 025-LER-SYSIN
            .
       *--------------------------------------------------------------*
+      *    IMPRIME SUBTOTAL DO DEPTO AO DETECTAR QUEBRA DE CONTROLE
+      *--------------------------------------------------------------*
+       040-SUBTOTAL-DEPTO.
+
+           MOVE WS-DEP-ANT          TO WS-SUB-DEP
+           MOVE WS-TOT-LIDOS-DEP    TO WS-SUB-LIDOS
+           MOVE WS-TOT-GRAV-DEP     TO WS-SUB-GRAV
+           MOVE WS-TOT-QTD-DEP      TO WS-SUB-QTD
+           MOVE WS-TOT-VALCOMP-DEP  TO WS-SUB-VALCOMP
+           MOVE WS-TOT-VALVENDA-DEP TO WS-SUB-VALVENDA
+
+           DISPLAY WS-REG-SUBTOTAL-DEP
+
+           MOVE ZEROS TO WS-TOT-LIDOS-DEP
+                         WS-TOT-GRAV-DEP
+                         WS-TOT-QTD-DEP
+                         WS-TOT-VALCOMP-DEP
+                         WS-TOT-VALVENDA-DEP
+           .
+      *--------------------------------------------------------------*
       *    PROCEDIMENTOS FINAIS
       *--------------------------------------------------------------*
        090-TERMINAR.
 
+           IF WS-DEP-ANT NOT = SPACES
+              PERFORM 040-SUBTOTAL-DEPTO
+           END-IF
+
            DISPLAY ' *========================================*'
            DISPLAY ' *   TOTAIS DE CONTROLE - V2051P2         *'
            DISPLAY ' *----------------------------------------*'
            DISPLAY ' * REGISTROS LIDOS    - SYSIN  = ' WS-CTLIDO
            DISPLAY ' * REGISTROS GRAVADOS - CADALU = ' WS-CTGRAV
+           DISPLAY ' * REGISTROS REJEITADOS        = ' WS-CTREJ
+           DISPLAY ' * RESTART UTILIZADO NA EXEC.  = ' WS-PARM-RESTART
            DISPLAY ' *========================================*'
 
            CLOSE  P2CADV
@@ -197,9 +431,30 @@
               GO TO  999-ERRO
            END-IF
 
+           CLOSE  P2REJEI
+           IF FS-ERRO-REJ NOT = '00'
+              MOVE  'ERRO AO FECHAR O P2REJEI'  TO WS-MSG
+              MOVE   FS-ERRO-REJ              TO WS-FS-MSG
+              GO TO  999-ERRO
+           END-IF
+
+           CLOSE  P2CKPT
+           IF FS-ERRO-CKPT NOT = '00'
+              MOVE  'ERRO AO FECHAR O P2CKPT'  TO WS-MSG
+              MOVE   FS-ERRO-CKPT            TO WS-FS-MSG
+              GO TO  999-ERRO
+           END-IF
+
            DISPLAY ' *----------------------------------------*'
            DISPLAY ' *      TERMINO NORMAL DO V2051P2         *'
            DISPLAY ' *----------------------------------------*'
+
+           IF WS-CTREJ > ZERO
+              MOVE 04 TO WS-COD-RETORNO
+           ELSE
+              MOVE 00 TO WS-COD-RETORNO
+           END-IF
+           MOVE WS-COD-RETORNO TO RETURN-CODE
            .
       *--------------------------------------------------------------*
       *    ROTINA DE ERRO
@@ -214,6 +469,8 @@
            DISPLAY ' *----------------------------------------*'
            DISPLAY ' *       TERMINO ANORMAL DO V2051P2       *'
            DISPLAY ' *----------------------------------------*'
+           MOVE 08 TO WS-COD-RETORNO
+           MOVE WS-COD-RETORNO TO RETURN-CODE
            STOP RUN
            .
       *---------------> FIM DO PROGRAMA XXPRG002 <-------------------*
