@@ -0,0 +1,41 @@
+       IDENTIFICATION DIVISION.
+      *=======================*
+       PROGRAM-ID.   CGDRV004.
+       AUTHOR. GIOVANI TARGINO SERRA.
+       INSTALLATION. FATEC SAO CAETANO.
+       DATE-WRITTEN. 08/08/2026.
+       SECURITY. NIVEL BASICO.
+      *--------------------------------------------------------------*
+      * OBJETIVO: ROTINA DE ENTRADA DO JOB (EXEC PGM=) QUE MONTA
+      *           LK-PARAMETROS E CHAMA CGPRG004, DEVOLVENDO O
+      *           CODIGO DE RETORNO PARA O PASSO JCL.
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+      *====================*
+       CONFIGURATION SECTION.
+      *---------------------*
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA
+           .
+       DATA DIVISION.
+      *=============*
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+       01  WS-PARAMETROS.
+           05 WS-NR-DPTO             PIC 9(04)  VALUE 0150.
+           05 WS-NOME-DPTO           PIC X(15)  VALUE 'IMOVEIS-VENDAS'.
+           05 WS-COD-RETORNO         PIC 99.
+      *
+       PROCEDURE DIVISION.
+      *==================*
+      *--------------------------------------------------------------*
+      *    PROCESSO PRINCIPAL                                        *
+      *--------------------------------------------------------------*
+
+           CALL 'CGPRG004' USING WS-PARAMETROS
+
+           MOVE WS-COD-RETORNO  TO RETURN-CODE
+
+           STOP RUN
+           .
+      *---------------> FIM DO PROGRAMA CGDRV004 <--------------------*
