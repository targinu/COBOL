@@ -32,6 +32,8 @@
       *-----> AREA AUXILIAR
        77  WS-FIM                 PIC X(01) VALUE "N".
        77  WS-CTEXIB              PIC 9(02).
+       77  WS-CTREJ               PIC 9(02) VALUE ZERO.
+       77  WS-REG-VALIDO          PIC X(01) VALUE 'S'.
        77 AS-CEP        PIC 9(08).
        77 AS-FRENTE     PIC 9(03)V99.
        77 AS-COMP       PIC 9(03)V99.
@@ -40,6 +42,27 @@
        77 AS-COMISSAO   PIC 9(06)V99.
        77 WS-DATA       PIC 9(08).
        77 WS-HORA       PIC 99.99.9999.
+
+      *-----> TABELA DE FAIXAS DE COMISSAO (CONFIGURAVEL)
+       01  WS-TAB-COMISSAO-VALORES.
+           05 FILLER PIC X(25) VALUE '0050000000008BAIXO PADRAO'.
+           05 FILLER PIC X(25) VALUE '0150000000006MEDIO PADRAO'.
+           05 FILLER PIC X(25) VALUE '9999999999004ALTO PADRAO '.
+
+       01  WS-TAB-COMISSAO REDEFINES WS-TAB-COMISSAO-VALORES.
+           05 WS-TAB-FAIXA OCCURS 3 TIMES.
+              10 WS-TAB-LIMITE      PIC 9(08)V99.
+              10 WS-TAB-PERCENT     PIC 9(01)V99.
+              10 WS-TAB-PADRAO      PIC X(12).
+
+       77  WS-IDX-FAIXA             PIC 9(01)   VALUE ZERO.
+       77  WS-ACHOU-FAIXA           PIC X(01)   VALUE 'N'.
+      *-----> ENTRADA - DADOS VIA SYSIN (NO JCL DE EXECUCAO)
+       01  WS-REG-SYSIN.
+           05 WS-IN-CEP           PIC 9(08).
+           05 WS-IN-FRENTE        PIC 9(03)V99.
+           05 WS-IN-COMP          PIC 9(03)V99.
+           05 WS-IN-VAL-M2        PIC 9(05)V99.
       *-----> DADOS DE SAIDA VIA SYSOUT
        01  WS-REG-SYSOUT.
            05 WS-CEP              PIC 9(08).
@@ -64,7 +87,7 @@
            05 LK-NOME-DPTO           PIC X(15).
            05 LK-COD-RETORNO         PIC 99.
       *
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LK-PARAMETROS.
       *==================*
       *--------------------------------------------------------------*
       *    PROCESSO PRINCIPAL                                        *
@@ -73,7 +96,18 @@
            PERFORM 010-INICIAR
            PERFORM 030-PROCESSAR UNTIL WS-FIM = 'S'
            PERFORM 050-TERMINAR
-           STOP RUN
+           GOBACK
+           .
+      *--------------------------------------------------------------*
+      *    LEITURA DADOS DA SYSIN
+      *--------------------------------------------------------------*
+       025-LER-SYSIN.
+
+           ACCEPT WS-REG-SYSIN FROM SYSIN
+
+           IF WS-REG-SYSIN = ALL '9'
+              MOVE 'S' TO WS-FIM
+           END-IF
            .
       *--------------------------------------------------------------*
       *    PROCEDIMENTOS INICIAIS                                    *
@@ -88,7 +122,10 @@
            WS-DATA(5:2)"/2" WS-DATA(2:3)
            ACCEPT WS-HORA FROM TIME
            DISPLAY "HORA DO CALCULO: " WS-HORA
+           DISPLAY "DEPARTAMENTO: " LK-NR-DPTO " - " LK-NOME-DPTO
            MOVE  ZEROS  TO  WS-CTEXIB
+           MOVE  ZEROS  TO  LK-COD-RETORNO
+           PERFORM 025-LER-SYSIN
            .
       *--------------------------------------------------------------*
       *    PROCESSAR DADOS RECEBIDOS DA SYSIN                        *
@@ -97,31 +134,55 @@
 
            DISPLAY '** PROCESSAMENTO **'
 
-           MOVE 090000400          TO   AS-CEP
-           MOVE 22,50              TO   AS-FRENTE
-           MOVE 80,00              TO   AS-COMP
-           MOVE 2315,00            TO   AS-VAL-M2
+           PERFORM 026-VALIDAR-SYSIN
 
-           COMPUTE AS-VAL-VENDA = AS-FRENTE * AS-COMP * AS-VAL-M2
-           IF AS-VAL-VENDA > 1500000,00
-              COMPUTE AS-COMISSAO = AS-VAL-VENDA * 0,04
-              MOVE "ALTO PADRAO"      TO WS-MENSAGEM
+           IF WS-REG-VALIDO NOT = 'S'
+              ADD 1 TO WS-CTREJ
+              DISPLAY '*** REJEITADO *** CEP: ' WS-IN-CEP
+                      ' FRENTE/COMP/VAL-M2 INVALIDO (DEVEM SER > 0)'
            ELSE
-              IF AS-VAL-VENDA <= 1500000,00
-              COMPUTE AS-COMISSAO = AS-VAL-VENDA * 0,06
-              MOVE "MEDIO PADRAO"     TO WS-MENSAGEM
-              END-IF
+              MOVE WS-IN-CEP           TO   AS-CEP
+              MOVE WS-IN-FRENTE        TO   AS-FRENTE
+              MOVE WS-IN-COMP          TO   AS-COMP
+              MOVE WS-IN-VAL-M2        TO   AS-VAL-M2
+
+              COMPUTE AS-VAL-VENDA = AS-FRENTE * AS-COMP * AS-VAL-M2
+
+              MOVE 'N' TO WS-ACHOU-FAIXA
+              PERFORM VARYING WS-IDX-FAIXA FROM 1 BY 1
+                 UNTIL WS-IDX-FAIXA > 3
+                 OR WS-ACHOU-FAIXA = 'S'
+                 IF AS-VAL-VENDA <= WS-TAB-LIMITE(WS-IDX-FAIXA)
+                    COMPUTE AS-COMISSAO =
+                       AS-VAL-VENDA * WS-TAB-PERCENT(WS-IDX-FAIXA)
+                    MOVE WS-TAB-PADRAO(WS-IDX-FAIXA) TO WS-MENSAGEM
+                    MOVE 'S' TO WS-ACHOU-FAIXA
+                 END-IF
+              END-PERFORM
+
+              MOVE AS-CEP             TO   WS-CEP
+              MOVE AS-FRENTE          TO   WS-FRENTE
+              MOVE AS-COMP            TO   WS-COMP
+              MOVE AS-VAL-M2          TO   WS-VAL-M2
+              MOVE AS-VAL-VENDA       TO   WS-VAL-VENDA
+              MOVE AS-COMISSAO        TO   WS-COMISSAO
+              DISPLAY WS-REG-SYSOUT
+              ADD   1                 TO   WS-CTEXIB
            END-IF
 
-           MOVE AS-CEP             TO   WS-CEP
-           MOVE AS-FRENTE          TO   WS-FRENTE
-           MOVE AS-COMP            TO   WS-COMP
-           MOVE AS-VAL-M2          TO   WS-VAL-M2
-           MOVE AS-VAL-VENDA       TO   WS-VAL-VENDA
-           MOVE AS-COMISSAO        TO   WS-COMISSAO
-           DISPLAY WS-REG-SYSOUT
-           ADD   1                 TO   WS-CTEXIB
-           MOVE 'S'                TO   WS-FIM
+           PERFORM 025-LER-SYSIN
+           .
+      *--------------------------------------------------------------*
+      *    VALIDAR CONSISTENCIA DO REGISTRO LIDO DA SYSIN             *
+      *--------------------------------------------------------------*
+       026-VALIDAR-SYSIN.
+
+           MOVE 'S' TO WS-REG-VALIDO
+
+           IF WS-IN-FRENTE = ZERO OR WS-IN-COMP = ZERO
+              OR WS-IN-VAL-M2 = ZERO
+              MOVE 'N' TO WS-REG-VALIDO
+           END-IF
            .
       *--------------------------------------------------------------*
       *    PROCEDIMENTOS FINAIS                                      *
@@ -131,6 +192,16 @@
            DISPLAY '** ENCERRANDO A EXECUCAO **'
 
            DISPLAY "REGISTROS EXIBIDOS = " WS-CTEXIB
+           DISPLAY "REGISTROS REJEITADOS = " WS-CTREJ
+
+           IF WS-CTEXIB = ZERO OR WS-CTREJ > ZERO
+              MOVE 04              TO LK-COD-RETORNO
+           ELSE
+              MOVE 00              TO LK-COD-RETORNO
+           END-IF
+           MOVE LK-COD-RETORNO     TO RETURN-CODE
+
+           DISPLAY "COD.RETORNO = " LK-COD-RETORNO
            DISPLAY "TERMINO NORMAL DO PROGRAMA CGPRG004"
            .
       *---------------> FIM DO PROGRAMA IGPRG000 <-------------------*
